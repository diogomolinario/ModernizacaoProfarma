@@ -0,0 +1,6 @@
+      *---------------------------------------------------------------*
+      *  PRTCFGR - LAYOUT DO REGISTRO DO ARQUIVO PRINTER-CONFIG.       *
+      *---------------------------------------------------------------*
+       01  PRT-CONFIG-REC.
+           02  PRTC-CHAVE                  PIC X(008).
+           02  PRTC-NUMERO                 PIC X(001).
