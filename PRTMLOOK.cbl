@@ -0,0 +1,119 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     PRTMLOOK.
+       AUTHOR.         DIOGO.
+      *---------------------------------------------------------------*
+      *  ROTINA DE ACESSO AO CADASTRO DE IMPRESSORAS (PRINTER-MASTER). *
+      *  CHAMADA POR CP437 (PARA MONTAR A TELA), POR CP438 (PARA       *
+      *  MANTER O CADASTRO) E POR CP439 (PARA O RELATORIO), EVITANDO   *
+      *  QUE CADA UM REPITA A LOGICA DE ABERTURA/CRIACAO DO ARQUIVO.   *
+      *  NA PRIMEIRA CHAMADA, SE O ARQUIVO AINDA NAO EXISTIR, ELE E    *
+      *  SEMEADO COM OS SETE NOMES PADRAO DE PRTLIST.                  *
+      *---------------------------------------------------------------*
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT PRINTER-MASTER ASSIGN TO "PRTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRTM-NUMERO
+               FILE STATUS IS PRTM-STATUS.
+       DATA           DIVISION.
+       FILE           SECTION.
+       FD  PRINTER-MASTER.
+           COPY "PRTMSTR".
+       WORKING-STORAGE SECTION.
+           COPY "PRTLIST".
+       01 prtm-status                  pic x(002)          value spaces.
+           88 prtm-ok                                     value "00".
+           88 prtm-nao-encontrado                         value "23".
+           88 prtm-nao-existe                             value "35".
+       01 idx-impressora               pic 9(001) comp     value zero.
+       LINKAGE          SECTION.
+       01 lk-funcao                    pic x(001).
+       01 lk-numero                    pic x(001).
+       01 lk-nome                      pic x(012).
+       01 lk-ativo                     pic x(001).
+       01 lk-achou                     pic x(001).
+
+       procedure division using lk-funcao lk-numero lk-nome
+                                 lk-ativo lk-achou.
+       INICIO.
+           move "N" to lk-achou
+           perform ABRIR-PRINTER-MASTER
+           move lk-numero to prtm-numero
+           evaluate lk-funcao
+               when "L"
+                   perform CONSULTAR-IMPRESSORA
+               when "N"
+                   perform NOMEAR-IMPRESSORA
+               when "A"
+                   perform ATIVAR-IMPRESSORA
+               when "I"
+                   perform INATIVAR-IMPRESSORA
+               when other
+                   continue
+           end-evaluate
+           close printer-master
+           goback.
+
+       ABRIR-PRINTER-MASTER.
+           open i-o printer-master
+           if prtm-nao-existe
+              open output printer-master
+              close printer-master
+              open i-o printer-master
+              perform SEMEAR-CADASTRO
+           end-if.
+
+       SEMEAR-CADASTRO.
+           move 1 to idx-impressora
+           perform GRAVAR-SEMENTE-IMPRESSORA until idx-impressora > 7.
+
+       GRAVAR-SEMENTE-IMPRESSORA.
+           move numero-impressora(idx-impressora) to prtm-numero
+           move nome-impressora(idx-impressora)   to prtm-nome
+           move "S"                               to prtm-ativo
+           write prt-master-rec
+           add 1 to idx-impressora.
+
+       CONSULTAR-IMPRESSORA.
+           read printer-master
+               invalid key
+                   move spaces to lk-nome
+                   move "S"     to lk-ativo
+               not invalid key
+                   move prtm-nome  to lk-nome
+                   move prtm-ativo to lk-ativo
+                   move "S"        to lk-achou
+           end-read.
+
+       NOMEAR-IMPRESSORA.
+           read printer-master
+               invalid key
+                   move lk-nome to prtm-nome
+                   move "S"     to prtm-ativo
+                   write prt-master-rec
+               not invalid key
+                   move lk-nome to prtm-nome
+                   rewrite prt-master-rec
+           end-read
+           move "S" to lk-achou.
+
+       ATIVAR-IMPRESSORA.
+           read printer-master
+               not invalid key
+                   move "S" to prtm-ativo
+                   rewrite prt-master-rec
+                   move "S" to lk-achou
+           end-read.
+
+       INATIVAR-IMPRESSORA.
+           read printer-master
+               not invalid key
+                   move "N" to prtm-ativo
+                   rewrite prt-master-rec
+                   move "S" to lk-achou
+           end-read.
