@@ -0,0 +1,156 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CP438.
+       AUTHOR.         DIOGO.
+      *---------------------------------------------------------------*
+      *  MANUTENCAO DO CADASTRO DE IMPRESSORAS (PRINTER-MASTER).       *
+      *  PERMITE RENOMEAR, ATIVAR OU INATIVAR UMA IMPRESSORA SEM       *
+      *  RECOMPILAR O CP437, QUE PASSA A MONTAR SUA TELA A PARTIR      *
+      *  DESSE CADASTRO.                                               *
+      *---------------------------------------------------------------*
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT IS COMMA
+                       CRT STATUS IS tecla-status.
+       DATA           DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "screenio".
+       01 tecla-status                 pic 9(004)          value zero.
+       01 fim-manutencao-sw            pic x(001)          value "N".
+           88 fim-manutencao                                value "S".
+       01 numero-escolhido             pic x(001)          value space.
+           88 numero-e-impressora-valida    values "1" "2" "3" "4"
+                                                    "5" "6" "7" "8" "9".
+       01 acao-escolhida               pic x(001)          value space.
+           88 acao-e-valida                 values "N" "A" "I".
+       01 nome-novo                    pic x(012)          value spaces.
+       01 nome-impressora-tela         pic x(012)          value spaces.
+       01 msg-erro                     pic x(030)          value spaces.
+       01 idx-impressora               pic 9(001) comp     value zero.
+       01 pm-funcao                    pic x(001)          value space.
+       01 pm-ativo                     pic x(001)          value space.
+       01 pm-achou                     pic x(001)          value space.
+           COPY "PRTLIST".
+       01 linhas-tela.
+           02 linha-impressora         pic x(023) occurs 9 times.
+       SCREEN SECTION.
+       01 tela.
+          02 blank SCREEN.
+          02 line 02 COLUMN 02 "   CADASTRO DE IMPRESSORAS   "
+              HIGHLIGHT REVERSE-VIDEO.
+          02 line 04 COLUMN 01 pic x(023) from linha-impressora(1).
+          02 line 05 COLUMN 01 pic x(023) from linha-impressora(2).
+          02 line 06 COLUMN 01 pic x(023) from linha-impressora(3).
+          02 line 07 COLUMN 01 pic x(023) from linha-impressora(4).
+          02 line 08 COLUMN 01 pic x(023) from linha-impressora(5).
+          02 line 09 COLUMN 01 pic x(023) from linha-impressora(6).
+          02 line 10 COLUMN 01 pic x(023) from linha-impressora(7).
+          02 line 11 COLUMN 01 pic x(023) from linha-impressora(8).
+          02 line 12 COLUMN 01 pic x(023) from linha-impressora(9).
+          02 line 14 COLUMN 02 "Impressora (1-9), Esc sai: "
+              HIGHLIGHT.
+          02 line 15 COLUMN 02
+              "Acao N=renomear A=ativar I=inativar: " HIGHLIGHT.
+          02 line 16 COLUMN 02 "Novo nome.................: "
+              HIGHLIGHT.
+          02 line 19 COLUMN 02 pic x(030) from msg-erro
+              HIGHLIGHT.
+
+       procedure division.
+       INICIO.
+           move spaces to msg-erro
+           perform MONTAR-TELA-CADASTRO
+           perform ESCOLHER-IMPRESSORA until fim-manutencao
+           stop run.
+
+       MONTAR-TELA-CADASTRO.
+           move 1 to idx-impressora
+           perform MONTAR-LINHA-CADASTRO until idx-impressora > 9.
+
+       MONTAR-LINHA-CADASTRO.
+           move "L" to pm-funcao
+           call "PRTMLOOK" using pm-funcao
+                                  numero-impressora(idx-impressora)
+                                  nome-impressora-tela
+                                  pm-ativo pm-achou
+           end-call
+           move spaces to linha-impressora(idx-impressora)
+           move numero-impressora(idx-impressora)
+             to linha-impressora(idx-impressora)(1:1)
+           move nome-impressora-tela
+             to linha-impressora(idx-impressora)(3:12)
+           if pm-achou not = "S"
+              move "AUSENTE" to linha-impressora(idx-impressora)(16:7)
+           else
+              if pm-ativo not = "S"
+                 move "INATIVA"
+                   to linha-impressora(idx-impressora)(16:7)
+              else
+                 move "ATIVA"
+                   to linha-impressora(idx-impressora)(16:7)
+              end-if
+           end-if
+           add 1 to idx-impressora.
+
+       ESCOLHER-IMPRESSORA.
+           move spaces to numero-escolhido acao-escolhida nome-novo
+           display tela
+           accept numero-escolhido at 1430
+               on exception
+                   evaluate tecla-status
+                       when cob-scr-esc
+                           set fim-manutencao to true
+                       when other
+                           continue
+                   end-evaluate
+           end-accept
+           if not fim-manutencao
+              if numero-e-impressora-valida
+                 perform APLICAR-ACAO-CADASTRO
+              else
+                 move "Numero invalido. Digite de 1 a 9."
+                   to msg-erro
+              end-if
+           end-if.
+
+       APLICAR-ACAO-CADASTRO.
+           accept acao-escolhida at 1541
+           if acao-e-valida
+              move spaces to msg-erro
+              evaluate true
+                  when acao-escolhida = "N"
+                      accept nome-novo at 1631
+                      perform GRAVAR-NOME-CADASTRO
+                  when acao-escolhida = "A"
+                      perform ATIVAR-CADASTRO
+                  when acao-escolhida = "I"
+                      perform INATIVAR-CADASTRO
+              end-evaluate
+              perform MONTAR-TELA-CADASTRO
+           else
+              move "Acao invalida. Use N, A ou I." to msg-erro
+           end-if.
+
+       GRAVAR-NOME-CADASTRO.
+           move "N" to pm-funcao
+           call "PRTMLOOK" using pm-funcao numero-escolhido
+                                  nome-novo pm-ativo pm-achou
+           end-call.
+
+       ATIVAR-CADASTRO.
+           move "A" to pm-funcao
+           call "PRTMLOOK" using pm-funcao numero-escolhido
+                                  nome-novo pm-ativo pm-achou
+           end-call
+           if pm-achou = "N"
+              move "Impressora nao cadastrada." to msg-erro
+           end-if.
+
+       INATIVAR-CADASTRO.
+           move "I" to pm-funcao
+           call "PRTMLOOK" using pm-funcao numero-escolhido
+                                  nome-novo pm-ativo pm-achou
+           end-call
+           if pm-achou = "N"
+              move "Impressora nao cadastrada." to msg-erro
+           end-if.
