@@ -0,0 +1,210 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CP439.
+       AUTHOR.         DIOGO.
+      *---------------------------------------------------------------*
+      *  RELATORIO DE IMPRESSORAS PARA PASSAGEM DE TURNO.              *
+      *  RODA EM LOTE (SEM TELA) E LISTA, PARA CADA IMPRESSORA 01-07,  *
+      *  O NOME, O STATUS ATUAL E QUEM FOI O ULTIMO A ASSUMI-LA,       *
+      *  CONFORME O HISTORICO DE PRINTER-CHANGE-LOG.                   *
+      *---------------------------------------------------------------*
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT PRINTER-STATUS ASSIGN TO "PRTSTA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRTS-NUMERO
+               FILE STATUS IS PRTS-STATUS.
+           SELECT PRINTER-CHANGE-LOG ASSIGN TO "PRTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRTL-STATUS.
+           SELECT RELATORIO-IMPRESSORAS ASSIGN TO "RELIMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RELI-STATUS.
+       DATA           DIVISION.
+       FILE           SECTION.
+       FD  PRINTER-STATUS.
+           COPY "PRTSTAR".
+       FD  PRINTER-CHANGE-LOG.
+           COPY "PRTLOGR".
+       FD  RELATORIO-IMPRESSORAS.
+       01  RELI-LINHA                      PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 prts-status                  pic x(002)          value spaces.
+           88 prts-ok                                     value "00".
+           88 prts-nao-encontrado                         value "23".
+           88 prts-nao-existe                             value "35".
+       01 prtl-status                  pic x(002)          value spaces.
+           88 prtl-ok                                     value "00".
+           88 prtl-fim                                     value "10".
+       01 reli-status                  pic x(002)          value spaces.
+           88 reli-ok                                     value "00".
+       01 status-arquivo-sw            pic x(001)          value "N".
+           88 status-arquivo-aberto                        value "S".
+       01 fim-log-sw                   pic x(001)          value "N".
+           88 fim-log                                       value "S".
+       01 idx-impressora               pic 9(001) comp     value zero.
+       01 pm-funcao                    pic x(001)          value space.
+       01 pm-ativo                     pic x(001)          value space.
+       01 pm-achou                     pic x(001)          value space.
+       01 nomes-relatorio.
+           02 nome-relatorio           pic x(012) occurs 7 times.
+       01 situacoes-relatorio.
+           02 situacao-relatorio       pic x(007) occurs 7 times
+                                        value "OFFLINE".
+       01 ativos-relatorio.
+           02 ativo-relatorio          pic x(001) occurs 7 times
+                                        value "S".
+       01 ultimo-carimbo.
+           02 ultimo-carimbo-num       pic 9(014) occurs 7 times
+                                        value zero.
+       01 ultimo-terminal.
+           02 ultimo-terminal-id       pic x(008) occurs 7 times
+                                        value spaces.
+       01 ultima-data.
+           02 ultima-data-num          pic 9(008) occurs 7 times
+                                        value zero.
+       01 ultima-hora.
+           02 ultima-hora-num          pic 9(006) occurs 7 times
+                                        value zero.
+       01 carimbo-lido                 pic 9(014)          value zero.
+       01 data-hoje                    pic 9(008)          value zero.
+           COPY "PRTLIST".
+       01 linha-relatorio              pic x(132)     value spaces.
+       01 linha-relatorio-base60       pic x(060)     value spaces.
+
+       procedure division.
+       INICIO.
+           accept data-hoje from date yyyymmdd
+           perform ABRIR-PRINTER-STATUS
+           move 1 to idx-impressora
+           perform LER-CADASTRO-RELATORIO until idx-impressora > 7
+           move 1 to idx-impressora
+           perform LER-STATUS-RELATORIO until idx-impressora > 7
+           if status-arquivo-aberto
+              close printer-status
+           end-if
+           perform APURAR-ULTIMAS-MUDANCAS
+           open output relatorio-impressoras
+           perform IMPRIMIR-CABECALHO
+           move 1 to idx-impressora
+           perform IMPRIMIR-LINHA-IMPRESSORA until idx-impressora > 7
+           close relatorio-impressoras
+           stop run.
+
+       LER-CADASTRO-RELATORIO.
+           move "L" to pm-funcao
+           call "PRTMLOOK" using pm-funcao
+                                  numero-impressora(idx-impressora)
+                                  nome-relatorio(idx-impressora)
+                                  pm-ativo pm-achou
+           end-call
+           if pm-achou = "S"
+              move pm-ativo to ativo-relatorio(idx-impressora)
+           end-if
+           add 1 to idx-impressora.
+
+       ABRIR-PRINTER-STATUS.
+           open input printer-status
+           if prts-ok
+              set status-arquivo-aberto to true
+           end-if.
+
+       LER-STATUS-RELATORIO.
+           if status-arquivo-aberto
+              move numero-impressora(idx-impressora) to prts-numero
+              read printer-status
+                  not invalid key
+                      move prts-situacao
+                        to situacao-relatorio(idx-impressora)
+              end-read
+           end-if
+           if ativo-relatorio(idx-impressora) not = "S"
+              move "INATIVA" to situacao-relatorio(idx-impressora)
+           end-if
+           add 1 to idx-impressora.
+
+       APURAR-ULTIMAS-MUDANCAS.
+           open input printer-change-log
+           if prtl-status = "35"
+              set fim-log to true
+           else
+              perform LER-LINHA-LOG until fim-log
+              close printer-change-log
+           end-if.
+
+       LER-LINHA-LOG.
+           read printer-change-log
+               at end
+                   set fim-log to true
+               not at end
+                   perform LOCALIZAR-DIGITO-NOVO
+           end-read.
+
+       LOCALIZAR-DIGITO-NOVO.
+           move 1 to idx-impressora
+           perform ATUALIZAR-SE-MAIS-RECENTE until idx-impressora > 7.
+
+       ATUALIZAR-SE-MAIS-RECENTE.
+           if prtl-num-novo = numero-impressora(idx-impressora)
+              compute carimbo-lido =
+                    prtl-data * 1000000 + prtl-hora
+              if carimbo-lido > ultimo-carimbo-num(idx-impressora)
+                 move carimbo-lido to ultimo-carimbo-num(idx-impressora)
+                 move prtl-chave   to ultimo-terminal-id(idx-impressora)
+                 move prtl-data    to ultima-data-num(idx-impressora)
+                 move prtl-hora    to ultima-hora-num(idx-impressora)
+              end-if
+           end-if
+           add 1 to idx-impressora.
+
+       IMPRIMIR-CABECALHO.
+           move spaces to linha-relatorio
+           string "RELATORIO DE IMPRESSORAS - PASSAGEM DE TURNO"
+               delimited by size into linha-relatorio
+           write reli-linha from linha-relatorio
+           move spaces to linha-relatorio
+           string "DATA DE EMISSAO: " delimited by size
+                  data-hoje            delimited by size
+                  into linha-relatorio
+           write reli-linha from linha-relatorio
+           move spaces to linha-relatorio
+           write reli-linha from linha-relatorio
+           move spaces to linha-relatorio
+           string "IMPRESSORA   NOME          STATUS   "
+                  "ULTIMO USUARIO  DATA      HORA"
+               delimited by size into linha-relatorio
+           write reli-linha from linha-relatorio.
+
+       IMPRIMIR-LINHA-IMPRESSORA.
+           move spaces to linha-relatorio
+           string "IMPRESSORA0"                delimited by size
+                  numero-impressora(idx-impressora) delimited by size
+                  "  "                          delimited by size
+                  nome-relatorio(idx-impressora) delimited by size
+                  "  "                          delimited by size
+                  situacao-relatorio(idx-impressora) delimited by size
+                  "  "                          delimited by size
+                  into linha-relatorio
+           move linha-relatorio(1:60) to linha-relatorio-base60
+           if ultimo-carimbo-num(idx-impressora) not = zero
+              string linha-relatorio-base60      delimited by size
+                     ultimo-terminal-id(idx-impressora)
+                                                 delimited by size
+                     "  "                        delimited by size
+                     ultima-data-num(idx-impressora)
+                                                 delimited by size
+                     " "                         delimited by size
+                     ultima-hora-num(idx-impressora)
+                                                 delimited by size
+                     into linha-relatorio
+           else
+              string linha-relatorio-base60      delimited by size
+                     "(sem historico)"           delimited by size
+                     into linha-relatorio
+           end-if
+           write reli-linha from linha-relatorio
+           add 1 to idx-impressora.
