@@ -1,50 +1,110 @@
        IDENTIFICATION  DIVISION.
        PROGRAM-ID.     cp437.
        AUTHOR.         DIOGO.
+      *---------------------------------------------------------------*
+      *  MANUTENCAO                                                    *
+      *  - GRAVA A IMPRESSORA ESCOLHIDA EM PRINTER-CONFIG PARA QUE O   *
+      *    VALOR SOBREVIVA AO STOP RUN.                                *
       *---------------------------------------------------------------*
        ENVIRONMENT     DIVISION.
        CONFIGURATION   SECTION.
        SPECIAL-NAMES.
-                       DECIMAL-POINT IS COMMA.
+                       DECIMAL-POINT IS COMMA
+                       CRT STATUS IS tecla-status.
        INPUT-OUTPUT    SECTION.
        FILE-CONTROL.
+           SELECT PRINTER-STATUS ASSIGN TO "PRTSTA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRTS-NUMERO
+               FILE STATUS IS PRTS-STATUS.
+           SELECT PRINTER-CHANGE-LOG ASSIGN TO "PRTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRTL-STATUS.
        DATA           DIVISION.
        FILE           SECTION.
+       FD  PRINTER-STATUS.
+           COPY "PRTSTAR".
+       FD  PRINTER-CHANGE-LOG.
+           COPY "PRTLOGR".
        WORKING-STORAGE SECTION.
+           COPY "screenio".
+       01 tecla-status                 pic 9(004)          value zero.
+       01 cursor-linha                 pic 9(001) comp     value 1.
+       01 fim-selecao-sw               pic x(001)          value "N".
+           88 fim-selecao                                   value "S".
+       01 houve-navegacao-sw           pic x(001)          value "N".
+           88 houve-navegacao                                value "S".
+       01 selecao-disponivel-sw        pic x(001)          value "N".
+           88 selecao-disponivel                             value "S".
        01 conf                         pic x(001)          value space.
+           88 conf-e-impressora-valida     values "1" "2" "3" "4"
+                                                   "5" "6" "7" "8" "9".
+       01 msg-erro                     pic x(030)          value spaces.
+       01 conf-atual                   pic x(001)          value space.
+       01 lk-funcao                    pic x(001)          value space.
+       01 lk-nome-ignorado             pic x(012)          value spaces.
+       01 lk-achou                     pic x(001)          value space.
+       01 prts-status                  pic x(002)          value spaces.
+           88 prts-ok                                     value "00".
+           88 prts-nao-encontrado                         value "23".
+           88 prts-nao-existe                             value "35".
+       01 status-arquivo-sw            pic x(001)          value "N".
+           88 status-arquivo-aberto                        value "S".
+       01 prtl-status                  pic x(002)          value spaces.
+           88 prtl-ok                                     value "00".
+       01 id-terminal                  pic x(008)          value spaces.
+       01 hora-completa                pic 9(008)          value zero.
+       01 idx-impressora               pic 9(001) comp     value zero.
+           COPY "PRTLIST".
+       01 pm-funcao                    pic x(001)          value space.
+       01 pm-ativo                     pic x(001)          value space.
+       01 pm-achou                     pic x(001)          value space.
+       01 situacoes-impressora.
+           02 situacao-impressora      pic x(007) occurs 9 times
+                                        value "OFFLINE".
+       01 ativos-impressora.
+           02 ativo-impressora         pic x(001) occurs 9 times
+                                        value "S".
+       01 registrados-impressora.
+           02 registrado-impressora    pic x(001) occurs 9 times
+                                        value "N".
+       01 linhas-tela.
+           02 linha-impressora         pic x(023) occurs 9 times.
        SCREEN SECTION.
        01 tela.
           02 blank SCREEN.
-          02 line 02 COLUMN 01 "".
-          02 line 03 COLUMN 01 "".
+          02 line 02 COLUMN 01 "".
+          02 line 03 COLUMN 01 "".
           02 line 03 COLUMN 02 "     IMPRESSORAS       "
               HIGHLIGHT REVERSE-VIDEO.
-          02 line 03 COLUMN 25 "".
-          02 line 04 COLUMN 01 "".
-          02 line 05 COLUMN 01 " IMPRESSORA01          ".
-          02 line 06 COLUMN 01 "".
-          02 line 06 COLUMN 02 " IMPRESSORA02         #"
-              HIGHLIGHT REVERSE-VIDEO.
-          02 line 06 COLUMN 25 "".
-          02 line 07 COLUMN 01 " IMPRESSORA03          ".
-          02 line 08 COLUMN 01 " IMPRESSORA04          ".
-          02 line 09 COLUMN 01 " IMPRESSORA05          ".
-          02 line 10 COLUMN 01 " IMPRESSORA06          ".
-          02 line 11 COLUMN 01 " IMPRESSORA07          ".
-          02 line 12 COLUMN 01 "".
-          02 line 13 COLUMN 01 "".
-          02 line 13 COLUMN 02 "  Use: "
+          02 line 03 COLUMN 25 "".
+          02 line 04 COLUMN 01 "".
+          02 line 05 COLUMN 01 pic x(023) from linha-impressora(1).
+          02 line 06 COLUMN 01 "".
+          02 line 06 COLUMN 02 pic x(023) from linha-impressora(2).
+          02 line 06 COLUMN 25 "".
+          02 line 07 COLUMN 01 pic x(023) from linha-impressora(3).
+          02 line 08 COLUMN 01 pic x(023) from linha-impressora(4).
+          02 line 09 COLUMN 01 pic x(023) from linha-impressora(5).
+          02 line 10 COLUMN 01 pic x(023) from linha-impressora(6).
+          02 line 11 COLUMN 01 pic x(023) from linha-impressora(7).
+          02 line 12 COLUMN 01 pic x(023) from linha-impressora(8).
+          02 line 13 COLUMN 01 pic x(023) from linha-impressora(9).
+          02 line 14 COLUMN 01 "".
+          02 line 15 COLUMN 01 "".
+          02 line 15 COLUMN 02 "  Use: "
               HIGHLIGHT REVERSE-VIDEO.
-          02 line 13 COLUMN 09  from "Up"
+          02 line 15 COLUMN 09  from "Up"
               HIGHLIGHT REVERSE-VIDEO.
-          02 line 13 COLUMN 11 " "
+          02 line 15 COLUMN 11 " "
                                 REVERSE-VIDEO.
-          02 line 13 COLUMN 12 from "Dw"
+          02 line 15 COLUMN 12 from "Dw"
               HIGHLIGHT REVERSE-VIDEO.
-          02 line 13 COLUMN 14 " Esc Enter."
+          02 line 15 COLUMN 14 " Esc Enter."
               HIGHLIGHT REVERSE-VIDEO.
-          02 line 13 COLUMN 25 "".
-          02 line 14 COLUMN 01 "".
+          02 line 15 COLUMN 25 "".
+          02 line 16 COLUMN 01 "".
           02 LINE 03 COLUMN 26 from X"DBDB".
           02 LINE 04 COLUMN 26 from X"DBDB".
           02 LINE 05 COLUMN 26 from X"DBDB".
@@ -57,13 +117,199 @@
           02 LINE 12 COLUMN 26 from X"DBDB".
           02 LINE 13 COLUMN 26 from X"DBDB".
           02 LINE 14 COLUMN 26 from X"DBDB".
-          02 LINE 15 COLUMN 02 pic x(026) from all X"DB".
-
-
+          02 LINE 15 COLUMN 26 from X"DBDB".
+          02 LINE 16 COLUMN 26 from X"DBDB".
+          02 line 17 COLUMN 02 pic x(026) from all X"DB".
+          02 line 21 COLUMN 02 pic x(030) from msg-erro
+              HIGHLIGHT.
 
 
        procedure division.
        INICIO.
+           accept id-terminal from environment "LOGNAME"
+           perform LER-CONFIG-ATUAL
+           perform POSICIONAR-CURSOR-INICIAL
+           move 1 to idx-impressora
+           perform LER-CADASTRO-IMPRESSORA until idx-impressora > 9
+           perform ABRIR-PRINTER-STATUS
+           move 1 to idx-impressora
+           perform LER-STATUS-IMPRESSORA until idx-impressora > 9
+           move 1 to idx-impressora
+           perform APLICAR-INATIVOS until idx-impressora > 9
+           move spaces to msg-erro
+           move 1 to idx-impressora
+           perform MONTAR-LINHA-IMPRESSORA until idx-impressora > 9
+           perform PROCESSAR-SELECAO
+               with test after
+               until conf-e-impressora-valida or fim-selecao
+           if conf not = conf-atual
+              perform GRAVAR-LOG-ALTERACAO
+           end-if
+           perform GRAVAR-CONFIG-ATUAL
+           if status-arquivo-aberto
+              close printer-status
+           end-if
+           stop run.
+
+       PROCESSAR-SELECAO.
+           move "N" to houve-navegacao-sw
+           move spaces to msg-erro
+           move 1 to idx-impressora
+           perform POSICIONAR-CURSOR-TELA until idx-impressora > 9
            display tela
-           accept conf at 2001
-           stop run.
\ No newline at end of file
+           accept conf at 2201
+               on exception
+                   evaluate tecla-status
+                       when cob-scr-key-up
+                           perform MOVER-CURSOR-CIMA
+                           set houve-navegacao to true
+                       when cob-scr-key-down
+                           perform MOVER-CURSOR-BAIXO
+                           set houve-navegacao to true
+                       when cob-scr-esc
+                           move conf-atual to conf
+                           set fim-selecao to true
+                       when other
+                           continue
+                   end-evaluate
+           end-accept
+           if not fim-selecao and not houve-navegacao
+              if not conf-e-impressora-valida
+                 if conf = space and tecla-status = zero
+                    move numero-impressora(cursor-linha) to conf
+                 else
+                    move "Selecao invalida. Digite de 1 a 9."
+                      to msg-erro
+                 end-if
+              end-if
+              if conf-e-impressora-valida
+                 perform VERIFICAR-IMPRESSORA-DISPONIVEL
+              end-if
+           end-if.
+
+       VERIFICAR-IMPRESSORA-DISPONIVEL.
+           move "N" to selecao-disponivel-sw
+           move 1 to idx-impressora
+           perform CONFERIR-DISPONIVEL-IMPRESSORA
+              until idx-impressora > 9
+           if not selecao-disponivel
+              move "Impressora indisponivel." to msg-erro
+              move space to conf
+           end-if.
+
+       CONFERIR-DISPONIVEL-IMPRESSORA.
+           if numero-impressora(idx-impressora) = conf
+              and registrado-impressora(idx-impressora) = "S"
+              and ativo-impressora(idx-impressora) = "S"
+              set selecao-disponivel to true
+           end-if
+           add 1 to idx-impressora.
+
+       MOVER-CURSOR-CIMA.
+           if cursor-linha = 1
+              move 9 to cursor-linha
+           else
+              subtract 1 from cursor-linha
+           end-if.
+
+       MOVER-CURSOR-BAIXO.
+           if cursor-linha = 9
+              move 1 to cursor-linha
+           else
+              add 1 to cursor-linha
+           end-if.
+
+       POSICIONAR-CURSOR-INICIAL.
+           move 1 to idx-impressora
+           perform CONFERIR-CURSOR-INICIAL until idx-impressora > 9.
+
+       CONFERIR-CURSOR-INICIAL.
+           if numero-impressora(idx-impressora) = conf-atual
+              move idx-impressora to cursor-linha
+           end-if
+           add 1 to idx-impressora.
+
+       POSICIONAR-CURSOR-TELA.
+           move space to linha-impressora(idx-impressora)(1:1)
+           if idx-impressora = cursor-linha
+              move ">" to linha-impressora(idx-impressora)(1:1)
+           end-if
+           add 1 to idx-impressora.
+
+       MONTAR-LINHA-IMPRESSORA.
+           move spaces to linha-impressora(idx-impressora)
+           if registrado-impressora(idx-impressora) = "S"
+              move nome-impressora(idx-impressora)
+                to linha-impressora(idx-impressora)(2:12)
+              move situacao-impressora(idx-impressora)
+                to linha-impressora(idx-impressora)(15:7)
+              if numero-impressora(idx-impressora) = conf-atual
+                 move "#" to linha-impressora(idx-impressora)(23:1)
+              end-if
+           end-if
+           add 1 to idx-impressora.
+
+       LER-CADASTRO-IMPRESSORA.
+           move "L" to pm-funcao
+           call "PRTMLOOK" using pm-funcao
+                                  numero-impressora(idx-impressora)
+                                  nome-impressora(idx-impressora)
+                                  pm-ativo pm-achou
+           end-call
+           if pm-achou = "S"
+              move pm-achou to registrado-impressora(idx-impressora)
+              move pm-ativo to ativo-impressora(idx-impressora)
+           end-if
+           add 1 to idx-impressora.
+
+       APLICAR-INATIVOS.
+           if ativo-impressora(idx-impressora) not = "S"
+              move "INATIVA" to situacao-impressora(idx-impressora)
+           end-if
+           add 1 to idx-impressora.
+
+       ABRIR-PRINTER-STATUS.
+           open input printer-status
+           if prts-ok
+              set status-arquivo-aberto to true
+           end-if.
+
+       LER-STATUS-IMPRESSORA.
+           if status-arquivo-aberto
+              move numero-impressora(idx-impressora) to prts-numero
+              read printer-status
+                  not invalid key
+                      move prts-situacao
+                        to situacao-impressora(idx-impressora)
+              end-read
+           end-if
+           add 1 to idx-impressora.
+
+       LER-CONFIG-ATUAL.
+           move "L" to lk-funcao
+           call "PRTLOOK" using lk-funcao id-terminal
+                                conf lk-nome-ignorado lk-achou
+           end-call
+           move conf to conf-atual.
+
+       GRAVAR-LOG-ALTERACAO.
+           open extend printer-change-log
+           if prtl-status = "35"
+              open output printer-change-log
+              close printer-change-log
+              open extend printer-change-log
+           end-if
+           move id-terminal    to prtl-chave
+           accept prtl-data from date yyyymmdd
+           accept hora-completa from time
+           divide hora-completa by 100 giving prtl-hora
+           move conf-atual     to prtl-num-antigo
+           move conf           to prtl-num-novo
+           write prt-log-rec
+           close printer-change-log.
+
+       GRAVAR-CONFIG-ATUAL.
+           move "G" to lk-funcao
+           call "PRTLOOK" using lk-funcao id-terminal
+                                conf lk-nome-ignorado lk-achou
+           end-call.
