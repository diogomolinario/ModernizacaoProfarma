@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------*
+      *  PRTLOGR - LAYOUT DO REGISTRO DO ARQUIVO PRINTER-CHANGE-LOG,   *
+      *  A TRILHA DE AUDITORIA DE TROCAS DE IMPRESSORA.                *
+      *---------------------------------------------------------------*
+       01  PRT-LOG-REC.
+           02  PRTL-CHAVE                  PIC X(008).
+           02  PRTL-DATA                   PIC 9(008).
+           02  PRTL-HORA                   PIC 9(006).
+           02  PRTL-NUM-ANTIGO             PIC X(001).
+           02  PRTL-NUM-NOVO               PIC X(001).
