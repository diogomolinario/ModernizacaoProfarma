@@ -0,0 +1,92 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     PRTLOOK.
+       AUTHOR.         DIOGO.
+      *---------------------------------------------------------------*
+      *  ROTINA DE ACESSO AO ARQUIVO PRINTER-CONFIG.                   *
+      *  CHAMADA POR CP437 E PELOS DEMAIS PROGRAMAS QUE PRECISAM       *
+      *  CONSULTAR OU GRAVAR A IMPRESSORA CORRENTE DE UMA CHAVE        *
+      *  (TERMINAL/USUARIO), EVITANDO QUE CADA UM REPITA A LOGICA DE   *
+      *  ABERTURA/LEITURA/GRAVACAO DO ARQUIVO.                         *
+      *---------------------------------------------------------------*
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT PRINTER-CONFIG ASSIGN TO "PRTCFG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRTC-CHAVE
+               FILE STATUS IS PRTC-STATUS.
+       DATA           DIVISION.
+       FILE           SECTION.
+       FD  PRINTER-CONFIG.
+           COPY "PRTCFGR".
+       WORKING-STORAGE SECTION.
+       01 prtc-status                  pic x(002)          value spaces.
+           88 prtc-ok                                     value "00".
+           88 prtc-nao-encontrado                         value "23".
+           88 prtc-nao-existe                             value "35".
+       01 pm-funcao                    pic x(001)          value "L".
+       01 pm-ativo                     pic x(001)          value space.
+       01 pm-achou                     pic x(001)          value space.
+       LINKAGE          SECTION.
+       01 lk-funcao                    pic x(001).
+       01 lk-chave                     pic x(008).
+       01 lk-numero                    pic x(001).
+       01 lk-nome                      pic x(012).
+       01 lk-achou                     pic x(001).
+
+       procedure division using lk-funcao lk-chave lk-numero
+                                 lk-nome lk-achou.
+       INICIO.
+           move "N" to lk-achou
+           perform ABRIR-PRINTER-CONFIG
+           move lk-chave to prtc-chave
+           evaluate lk-funcao
+               when "L"
+                   perform CONSULTAR-IMPRESSORA
+               when "G"
+                   perform GRAVAR-IMPRESSORA
+               when other
+                   continue
+           end-evaluate
+           close printer-config
+           goback.
+
+       ABRIR-PRINTER-CONFIG.
+           open i-o printer-config
+           if prtc-nao-existe
+              open output printer-config
+              close printer-config
+              open i-o printer-config
+           end-if.
+
+       CONSULTAR-IMPRESSORA.
+           read printer-config
+               invalid key
+                   move space to lk-numero
+               not invalid key
+                   move prtc-numero to lk-numero
+                   move "S" to lk-achou
+           end-read
+           perform RESOLVER-NOME-IMPRESSORA.
+
+       RESOLVER-NOME-IMPRESSORA.
+           move spaces to lk-nome
+           if lk-numero not = space
+              move "L" to pm-funcao
+              call "PRTMLOOK" using pm-funcao lk-numero lk-nome
+                                     pm-ativo pm-achou
+              end-call
+           end-if.
+
+       GRAVAR-IMPRESSORA.
+           move lk-numero to prtc-numero
+           rewrite prt-config-rec
+               invalid key
+                   write prt-config-rec
+           end-rewrite
+           move "S" to lk-achou
+           perform RESOLVER-NOME-IMPRESSORA.
