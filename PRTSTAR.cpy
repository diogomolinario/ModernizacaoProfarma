@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------*
+      *  PRTSTAR - LAYOUT DO REGISTRO DO ARQUIVO PRINTER-STATUS, O    *
+      *  STATUS AO VIVO DE CADA IMPRESSORA, ALIMENTADO POR UM JOB DE   *
+      *  OPERACAO A PARTE.                                             *
+      *---------------------------------------------------------------*
+       01  PRT-STATUS-REC.
+           02  PRTS-NUMERO                 PIC X(001).
+           02  PRTS-SITUACAO               PIC X(007).
