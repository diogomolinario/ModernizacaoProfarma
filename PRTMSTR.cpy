@@ -0,0 +1,8 @@
+      *---------------------------------------------------------------*
+      *  PRTMSTR - LAYOUT DO REGISTRO DO ARQUIVO PRINTER-MASTER, O    *
+      *  CADASTRO DE IMPRESSORAS MANTIDO PELO CP438.                  *
+      *---------------------------------------------------------------*
+       01  PRT-MASTER-REC.
+           02  PRTM-NUMERO                 PIC X(001).
+           02  PRTM-NOME                   PIC X(012).
+           02  PRTM-ATIVO                  PIC X(001).
