@@ -0,0 +1,33 @@
+      *---------------------------------------------------------------*
+      *  PRTLIST - NUMEROS DE IMPRESSORA RECONHECIDOS PELO CADASTRO   *
+      *  (01 A 09) E SEUS NOMES-PADRAO DE FABRICA. COMPARTILHADA POR   *
+      *  CP437, CP438 E CP439, E USADA PELO PRTMLOOK PARA SEMEAR O     *
+      *  ARQUIVO PRINTER-MASTER NA PRIMEIRA VEZ QUE ELE E ABERTO.      *
+      *  O NUMERO DE IMPRESSORAS REALMENTE CADASTRADAS E ATIVAS PODE   *
+      *  SER MENOR QUE 9 - ISSO E CONTROLADO EM PRINTER-MASTER, NAO    *
+      *  AQUI.                                                        *
+      *---------------------------------------------------------------*
+       01 numeros-impressora.
+           02 filler                   pic x(001)          value "1".
+           02 filler                   pic x(001)          value "2".
+           02 filler                   pic x(001)          value "3".
+           02 filler                   pic x(001)          value "4".
+           02 filler                   pic x(001)          value "5".
+           02 filler                   pic x(001)          value "6".
+           02 filler                   pic x(001)          value "7".
+           02 filler                   pic x(001)          value "8".
+           02 filler                   pic x(001)          value "9".
+       01 numeros-impressora-tab redefines numeros-impressora.
+           02 numero-impressora        pic x(001) occurs 9 times.
+       01 nomes-impressora.
+           02 filler                   pic x(012)  value "IMPRESSORA01".
+           02 filler                   pic x(012)  value "IMPRESSORA02".
+           02 filler                   pic x(012)  value "IMPRESSORA03".
+           02 filler                   pic x(012)  value "IMPRESSORA04".
+           02 filler                   pic x(012)  value "IMPRESSORA05".
+           02 filler                   pic x(012)  value "IMPRESSORA06".
+           02 filler                   pic x(012)  value "IMPRESSORA07".
+           02 filler                   pic x(012)  value "IMPRESSORA08".
+           02 filler                   pic x(012)  value "IMPRESSORA09".
+       01 nomes-impressora-tab redefines nomes-impressora.
+           02 nome-impressora          pic x(012) occurs 9 times.
